@@ -0,0 +1,14 @@
+      *---------------------------------------------------------------*
+      *    FD FOR AUDIT-FILE - END-OF-JOB STATISTICS RECORD           *
+      *    ONE RECORD PER PRODUCER OR CONSUMER RUN : START/END TIME,  *
+      *    COUNT OF MESSAGES PROCESSED AND COUNT OF NON-ZERO RCs.     *
+      *---------------------------------------------------------------*
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-PROGRAM-NAME       PIC X(15).
+           05  AUD-START-TIMESTAMP    PIC X(16).
+           05  AUD-END-TIMESTAMP      PIC X(16).
+           05  AUD-COUNT-PROCESSED    PIC 9(08).
+           05  AUD-COUNT-ERRORS       PIC 9(08).
