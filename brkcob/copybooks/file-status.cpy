@@ -0,0 +1,5 @@
+      *---------------------------------------------------------------*
+      *    FILE STATUS BYTES                                          *
+      *---------------------------------------------------------------*
+       01 FS-FILE-DATA         PIC X(02) VALUE '00'.
+       01 FS-AUDIT-FILE        PIC X(02) VALUE '00'.
