@@ -0,0 +1,8 @@
+      *---------------------------------------------------------------*
+      *    SELECT FOR AUDIT-FILE - END-OF-JOB STATISTICS LOG, SHARED  *
+      *    BY PRODUCER AND CONSUMER. ONE RECORD IS APPENDED PER RUN.  *
+      *---------------------------------------------------------------*
+           SELECT AUDIT-FILE
+               ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-FILE.
