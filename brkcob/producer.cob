@@ -24,8 +24,14 @@
        FILE-CONTROL.
       *---------------------------------------------------------------*
       *                    DECLARACION DE FICHEROS                    *
-      *---------------------------------------------------------------*      
-      * 
+      *---------------------------------------------------------------*
+      *
+           SELECT TRANS-FILE
+               ASSIGN TO 'TRANS-FILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRANS-FILE.
+      *
+        COPY 'select-audit-file.cpy'.
       *---------------------------------------------------------------*
       *                    D A T A   D I V I S I O N                  *
       *---------------------------------------------------------------*
@@ -33,24 +39,57 @@
       *-------------.
        FILE SECTION.
       *------------.
-      * 
+      *
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  TRANS-RECORD             PIC X(1868).
+      *
+       COPY 'fd-audit-file.cpy'.
+      *
        WORKING-STORAGE SECTION.
       *-----------------------.
 
        01 FILLER PIC X(050)
                  VALUE  'PGM-PRODUCER-WS-COMIENZO'.
       *
-       01 PGM-NAME PIC X(15) 
+       COPY 'file-status.cpy'.
+      *
+       01 PGM-NAME PIC X(15)
                  VALUE 'PRODUCER'.
       *
        01 W-HOSTNAME     PIC X(15) VALUES '127.0.0.1      '.
        01 W-PORT         USAGE BINARY-SHORT UNSIGNED VALUE 61613. 
        01 W-OUTPUTQUEUE  PIC X(15) VALUE '/queue/TEST.FOO'.	   
       *01 W-OUTPUTQUEUE  PIC X(15) VALUE '/queue/TEST.OUT'.
-       01 W-IDHEADER     PIC X(04) VALUE '0000'.	   
+       01 W-IDHEADER     PIC X(04) VALUE '0000'.
        01 W-RC USAGE     BINARY-SHORT VALUE 0.
        01 COUNTER        PIC 9(4) VALUE 10.
        01 SECONDS-TO-SLEEP PIC 9(4) VALUE 1.
+       01 FS-TRANS-FILE  PIC X(02) VALUE '00'.
+      *---------------------------------------------------------------*
+      *          E N D - O F - J O B   A U D I T   C O U N T E R S    *
+      *---------------------------------------------------------------*
+       01 AUDIT-COUNT-PROCESSED PIC 9(08) VALUE ZEROS.
+       01 AUDIT-COUNT-ERRORS    PIC 9(08) VALUE ZEROS.
+       01 AUDIT-START-TIMESTAMP PIC X(16) VALUE SPACES.
+       01 AUDIT-END-TIMESTAMP   PIC X(16) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *          Q U E U E   F A N - O U T   D R I V E R   T A B L E  *
+      *---------------------------------------------------------------*
+      *    ONE ENTRY PER DESTINATION QUEUE. THE FIRST ENTRY'S COUNT   *
+      *    IS OVERRIDDEN AT RUNTIME BY MSGCOUNTER/COUNTER SO THE      *
+      *    ORIGINAL SINGLE-QUEUE COMMAND LINE STILL WORKS AS BEFORE.  *
+      *---------------------------------------------------------------*
+       01 QUEUE-TABLE-VALUES.
+          05 FILLER         PIC X(19) VALUE '/queue/TEST.FOO0010'.
+          05 FILLER         PIC X(19) VALUE '/queue/TEST.BAR0010'.
+          05 FILLER         PIC X(19) VALUE '/queue/TEST.BAZ0010'.
+       01 QUEUE-TABLE REDEFINES QUEUE-TABLE-VALUES.
+          05 QUEUE-ENTRY OCCURS 3 TIMES.
+             10 QT-QUEUE-NAME  PIC X(15).
+             10 QT-MSG-COUNT   PIC 9(04).
+       01 QUEUE-TABLE-COUNT PIC 9(02) VALUE 3.
        01 W-MESSAGE.
           05 FILLER1    PIC X(15)   VALUE 'DATE :    '.
           05 W-DATE     PIC X(25)   .
@@ -99,7 +138,35 @@
        01 COMMAND-LINE-VALUES.
           05 MSGCOUNTER     PIC 9(04) VALUE 2000.
           05 FILLER PIC X.
-          05 BROKER-IP      PIC X(15) VALUE '127.0.0.1      '.  
+          05 BROKER-IP      PIC X(15) VALUE '127.0.0.1      '.
+          05 FILLER PIC X.
+          05 THROTTLE-EVERY PIC 9(04) VALUE ZEROS.
+      *    THROTTLE-EVERY : NUMBER OF MESSAGES PUBLISHED BEFORE A
+      *    SECONDS-TO-SLEEP PAUSE. ZERO (THE DEFAULT) MEANS NO PACING.
+          05 FILLER PIC X.
+          05 ENCODING-MODE-FLAG PIC X(01) VALUE 'A'.
+             88 ENCODING-MODE-EBCDIC VALUE 'E'.
+             88 ENCODING-MODE-ASCII  VALUE 'A'.
+      *    ENCODING-MODE-FLAG : 'E' CONVERTS W-BUFFER TO EBCDIC BEFORE
+      *    PUBLISHING. 'A' (THE DEFAULT) LEAVES THE PAYLOAD IN ASCII.
+          05 FILLER PIC X.
+          05 QUEUE-DEPTH-THRESHOLD PIC 9(06) VALUE ZEROS.
+      *    QUEUE-DEPTH-THRESHOLD : IF THE TARGET QUEUE ALREADY HAS
+      *    THIS MANY OR MORE MESSAGES WAITING BEFORE 2100-QUEUE-WRITE
+      *    STARTS, PRODUCER WARNS (SEE QUEUE-DEPTH-ABORT-FLAG BELOW).
+      *    ZERO (THE DEFAULT) SKIPS THE CHECK ENTIRELY.
+          05 FILLER PIC X.
+          05 QUEUE-DEPTH-ABORT-FLAG PIC X(01) VALUE 'N'.
+             88 QUEUE-DEPTH-ABORT-ON  VALUE 'Y'.
+             88 QUEUE-DEPTH-ABORT-OFF VALUE 'N'.
+      *    QUEUE-DEPTH-ABORT-FLAG : 'Y' SKIPS PUBLISHING TO A QUEUE
+      *    THAT IS ALREADY BACKED UP PAST QUEUE-DEPTH-THRESHOLD
+      *    INSTEAD OF JUST WARNING ABOUT IT.
+       01 THROTTLE-REMAINDER PIC 9(04) VALUE ZEROS.
+       01 W-QUEUE-DEPTH      PIC 9(08) VALUE ZEROS.
+       01 QUEUE-DEPTH-SW     PIC 9 VALUE 1.
+          88 PUBLISH-QUEUE   VALUE 1.
+          88 SKIP-QUEUE      VALUE 0.
       *
        01 I  PIC 9(04) VALUE ZEROS.
        01 J  PIC 9(04) VALUE ZEROS.
@@ -131,6 +198,11 @@
            END-IF
            MOVE     MSGCOUNTER    TO COUNTER
            DISPLAY 'COUNTER        is : ' COUNTER
+      *
+           IF BROKER-IP NOT = SPACES THEN
+              MOVE  BROKER-IP     TO W-HOSTNAME
+           END-IF
+           DISPLAY 'W-HOSTNAME     is : ' W-HOSTNAME
       *
            SET NEOF TO TRUE  
       *
@@ -146,39 +218,110 @@
       *
            MOVE FUNCTION CURRENT-DATE TO FULL-CURRENT-DATE.
            DISPLAY 'INICIO : ' PGM-NAME ' - '  FULL-DATETIME.
+           MOVE FULL-DATETIME TO AUDIT-START-TIMESTAMP.
       *
            DISPLAY "PRODUCER - queue_connect BEFORE     " 	  
            CALL 'broker_connect' USING BY REFERENCE W-HOSTNAME, 
 		                               BY REFERENCE W-PORT
                 RETURNING W-RC        
            DISPLAY "PRODUCER - queue_connect RC : " W-RC
-           IF W-RC NOT EQUAL 0 THEN 
+           IF W-RC NOT EQUAL 0 THEN
               DISPLAY "PRODUCER - queue_connect ERROR RC IS : " W-RC
-           END-IF.		   
+              ADD 1 TO AUDIT-COUNT-ERRORS
+           END-IF.
       *
-           PERFORM 2100-QUEUE-WRITE 
-                   THRU 2100-QUEUE-WRITE-EXIT 
-                   VARYING I FROM 1 BY 1 UNTIL I > COUNTER
-      *	   
-           DISPLAY "PRODUCER - queue_disconnect BEFORE     " 
-           CALL 'broker_disconnect' RETURNING W-RC        
+           MOVE COUNTER TO QT-MSG-COUNT(1)
+           PERFORM 2050-QUEUE-FANOUT
+                   THRU 2050-QUEUE-FANOUT-EXIT
+                   VARYING K FROM 1 BY 1 UNTIL K > QUEUE-TABLE-COUNT
+      *
+           DISPLAY "PRODUCER - queue_disconnect BEFORE     "
+           CALL 'broker_disconnect' RETURNING W-RC
            DISPLAY "PRODUCER - queue_disconnect RC : " W-RC
-           IF W-RC NOT EQUAL 0 THEN 
+           IF W-RC NOT EQUAL 0 THEN
               DISPLAY "PRODUCER - queue_disconnect ERROR RC IS : " W-RC
-           END-IF.		   
+              ADD 1 TO AUDIT-COUNT-ERRORS
+           END-IF.
+      *
+           PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT.
       *
        2000-INIT-EXIT.
            EXIT.
-      *        
+      *
+       2050-QUEUE-FANOUT.
+      *
+           MOVE QT-QUEUE-NAME(K) TO W-OUTPUTQUEUE
+           DISPLAY "PRODUCER - PUBLISHING " QT-MSG-COUNT(K)
+                   " MESSAGES TO " W-OUTPUTQUEUE
+      *
+           PERFORM 2060-CHECK-QUEUE-DEPTH
+                   THRU 2060-CHECK-QUEUE-DEPTH-EXIT
+      *
+           IF SKIP-QUEUE THEN
+              DISPLAY "PRODUCER - SKIPPING " W-OUTPUTQUEUE
+           ELSE
+              OPEN INPUT TRANS-FILE
+              IF FS-TRANS-FILE <> '00' THEN
+                 DISPLAY 'TRANS-FILE ACCESS ERROR - STATUS IS : '
+                         FS-TRANS-FILE
+                 ADD 1 TO AUDIT-COUNT-ERRORS
+              ELSE
+                 SET NEOF TO TRUE
+                 PERFORM 2100-QUEUE-WRITE
+                         THRU 2100-QUEUE-WRITE-EXIT
+                         VARYING I FROM 1 BY 1
+                         UNTIL I > QT-MSG-COUNT(K) OR EOF
+                 CLOSE TRANS-FILE
+              END-IF
+           END-IF.
+      *
+       2050-QUEUE-FANOUT-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      *    2060-CHECK-QUEUE-DEPTH IS THE PRE-FLIGHT CHECK RUN AHEAD   *
+      *    OF EACH DESTINATION QUEUE IN THE FAN-OUT TABLE, SO A RUN   *
+      *    DOES NOT BLINDLY PUBLISH ON TOP OF A QUEUE NOBODY IS       *
+      *    DRAINING.                                                  *
+      *---------------------------------------------------------------*
+       2060-CHECK-QUEUE-DEPTH.
+      *
+           SET PUBLISH-QUEUE TO TRUE
+           IF QUEUE-DEPTH-THRESHOLD > 0 THEN
+              CALL 'queue_depth' USING BY REFERENCE W-OUTPUTQUEUE,
+                                 BY REFERENCE W-QUEUE-DEPTH
+                   RETURNING W-RC
+              IF W-RC NOT EQUAL 0 THEN
+                 DISPLAY "PRODUCER - queue_depth ERROR RC IS : " W-RC
+                 ADD 1 TO AUDIT-COUNT-ERRORS
+              ELSE
+                 IF W-QUEUE-DEPTH >= QUEUE-DEPTH-THRESHOLD THEN
+                    DISPLAY "PRODUCER - WARNING, " W-OUTPUTQUEUE
+                            " ALREADY HAS " W-QUEUE-DEPTH
+                            " MESSAGES WAITING"
+                    IF QUEUE-DEPTH-ABORT-ON THEN
+                       SET SKIP-QUEUE TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      *
+       2060-CHECK-QUEUE-DEPTH-EXIT.
+           EXIT.
+      *
        2100-QUEUE-WRITE.
-      * 
-      *    DISPLAY "PRODUCER - queue_write BEFORE     " 
+      *
            MOVE SPACES TO W-DATE, W-BUFFER
            MOVE FUNCTION CURRENT-DATE TO W-DATE
            MOVE I TO W-ID1, W-ID2, W-ID3, W-ID4
-           STRING 'MESSAGE NUMBER : ',      
-                  X'00', X'01', X'02', X'03',I,'BYE!!', 
-                  X'00', X'03', X'02', X'01' INTO W-BUFFER
+      *
+           READ TRANS-FILE INTO TRANS-RECORD
+               AT END
+                  SET EOF TO TRUE
+               NOT AT END
+                  MOVE TRANS-RECORD TO W-BUFFER
+           END-READ.
+      *
+           IF NEOF THEN
       *
       *    INSPECT FILLER1  CONVERTING ALPHA TO BETA
       *    INSPECT FILLER2  CONVERTING ALPHA TO BETA
@@ -192,30 +335,71 @@
       *    INSPECT W-ALFA2  CONVERTING ALPHA TO BETA
       *    INSPECT W-BUFFER CONVERTING ALPHA TO BETA
       *
-           MOVE 'abcdefghijklmnñopqrstuvwxyz0123456789'
-                TO W-ALFA1
-           MOVE FUNCTION LENGTH(W-ALFA1) TO W-LENGTH
-           CALL 'asc2ebc' USING W-ALFA1, W-LENGTH END-CALL  
-           CALL 'cbl_oc_dump' using W-ALFA1 END-CALL    
+              MOVE 'abcdefghijklmnñopqrstuvwxyz0123456789'
+                   TO W-ALFA1
+              MOVE FUNCTION LENGTH(W-ALFA1) TO W-LENGTH
+              CALL 'asc2ebc' USING W-ALFA1, W-LENGTH END-CALL
+              CALL 'cbl_oc_dump' using W-ALFA1 END-CALL
+      *
+              MOVE 'ABCDEFGHIJKLMNÑOPQRSTUVWXYZ0123456789'
+                   TO W-ALFA2
+              MOVE FUNCTION LENGTH(W-ALFA2) TO W-LENGTH
+              CALL 'asc2ebc' USING W-ALFA2, W-LENGTH END-CALL
+              CALL 'cbl_oc_dump' using W-ALFA2 END-CALL
       *
-           MOVE 'ABCDEFGHIJKLMNÑOPQRSTUVWXYZ0123456789'
-                TO W-ALFA2
-           MOVE FUNCTION LENGTH(W-ALFA2) TO W-LENGTH
-           CALL 'asc2ebc' USING W-ALFA2, W-LENGTH END-CALL 
-           CALL 'cbl_oc_dump' using W-ALFA2 END-CALL
+              IF ENCODING-MODE-EBCDIC THEN
+                 MOVE FUNCTION LENGTH(W-BUFFER) TO W-LENGTH
+                 CALL 'asc2ebc' USING W-BUFFER, W-LENGTH END-CALL
+              END-IF
       *
       *    MOVE FUNCTION LENGTH(W-MESSAGE) TO W-LENGTH
-      *    CALL 'asc2ebc' USING W-MESSAGE, W-LENGTH END-CALL 
-      *    CALL 'cbl_oc_dump' using W-MESSAGE END-CALL    
-      *
-      *    DISPLAY "PRODUCER - queue_write W-MESSAGE : " W-MESSAGE  
-           CALL 'queue_write' USING BY REFERENCE W-OUTPUTQUEUE,
-		                            BY REFERENCE W-MESSAGE
-	   	                            RETURNING W-RC        
-           IF W-RC NOT EQUAL 0 THEN 
-              DISPLAY "PRODUCER - queue_write ERROR RC IS : " W-RC
+      *    CALL 'asc2ebc' USING W-MESSAGE, W-LENGTH END-CALL
+      *    CALL 'cbl_oc_dump' using W-MESSAGE END-CALL
+      *
+      *    DISPLAY "PRODUCER - queue_write W-MESSAGE : " W-MESSAGE
+              CALL 'queue_write' USING BY REFERENCE W-OUTPUTQUEUE,
+		                               BY REFERENCE W-MESSAGE
+	   	                               RETURNING W-RC
+              ADD 1 TO AUDIT-COUNT-PROCESSED
+              IF W-RC NOT EQUAL 0 THEN
+                 DISPLAY "PRODUCER - queue_write ERROR RC IS : " W-RC
+                 ADD 1 TO AUDIT-COUNT-ERRORS
+              END-IF
+      *
+              IF THROTTLE-EVERY > 0 THEN
+                 DIVIDE I BY THROTTLE-EVERY
+                     GIVING J REMAINDER THROTTLE-REMAINDER
+                 IF THROTTLE-REMAINDER = 0 THEN
+                    CALL 'C$SLEEP' USING SECONDS-TO-SLEEP
+                 END-IF
+              END-IF
            END-IF.
-      *  
+      *
        2100-QUEUE-WRITE-EXIT.
            EXIT.
-      *  
+      *
+       2900-WRITE-AUDIT.
+      *
+           MOVE FUNCTION CURRENT-DATE TO FULL-CURRENT-DATE
+           MOVE FULL-DATETIME TO AUDIT-END-TIMESTAMP.
+      *
+           OPEN EXTEND AUDIT-FILE
+           IF FS-AUDIT-FILE = '35' OR FS-AUDIT-FILE = '05' THEN
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF FS-AUDIT-FILE <> '00' THEN
+              DISPLAY 'AUDIT-FILE ACCESS ERROR - STATUS IS : '
+                      FS-AUDIT-FILE
+           ELSE
+              MOVE PGM-NAME             TO AUD-PROGRAM-NAME
+              MOVE AUDIT-START-TIMESTAMP TO AUD-START-TIMESTAMP
+              MOVE AUDIT-END-TIMESTAMP   TO AUD-END-TIMESTAMP
+              MOVE AUDIT-COUNT-PROCESSED TO AUD-COUNT-PROCESSED
+              MOVE AUDIT-COUNT-ERRORS    TO AUD-COUNT-ERRORS
+              WRITE AUDIT-RECORD
+              CLOSE AUDIT-FILE
+           END-IF.
+      *
+       2900-WRITE-AUDIT-EXIT.
+           EXIT.
+      *
