@@ -0,0 +1,19 @@
+      *---------------------------------------------------------------*
+      *    FD FOR FILE-DATA - CONSUMER OUTPUT FILE                    *
+      *    WW02-SOURCE-QUEUE IDENTIFIES WHICH SUBSCRIBED QUEUE THE    *
+      *    RECORD CAME FROM WHEN CONSUMER IS FANNING IN MORE THAN ONE *
+      *    WW02-RECEIVED-TIMESTAMP/WW02-MSGID/WW02-ENCODING-FLAG ARE  *
+      *    STAMPED BY CONSUMER AT RECEIPT TIME, AHEAD OF THE MESSAGE  *
+      *    BODY, SO A RECORD CAN BE TRACED BACK TO ITS BROKER DELIVERY*
+      *---------------------------------------------------------------*
+       FD  FILE-DATA
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  WW02-FILE-DATA.
+           05  WW02-RECEIVED-TIMESTAMP PIC X(16).
+           05  WW02-SOURCE-QUEUE       PIC X(15).
+           05  WW02-MSGID              PIC X(20).
+           05  WW02-ENCODING-FLAG      PIC X(01).
+               88  WW02-ENCODING-ASCII  VALUE 'A'.
+               88  WW02-ENCODING-EBCDIC VALUE 'E'.
+           05  WW02-MESSAGE            PIC X(2000).
