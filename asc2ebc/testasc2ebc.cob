@@ -1,39 +1,139 @@
-      *---------------------------------------------------------------*
-      *          I D E N T I F I C A T I O N   D I V I S I O N        *
-      *          =============================================        *
-      *---------------------------------------------------------------*       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TESTASC2EBC. 
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-      *SPECIAL-NAMES.
-      *ALPHABET ALPHA IS NATIVE
-      *ALPHABET BETA  IS EBCDIC.
-       INPUT-OUTPUT SECTION.
-      *--------------------.
-       FILE-CONTROL.  
-       DATA DIVISION.
-      *-------------.
-       FILE SECTION.
-      *-------------.  
-       WORKING-STORAGE SECTION.
-       01 I      PIC 9(04) VALUE 0.
-       01 C      PIC X(01) VALUE SPACES.
-       01 VLENGTH USAGE BINARY-SHORT VALUE 0.
-       01 VAR    PIC X(62) VALUE IS
-       '0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZABCDEFGHIJKLMNOPQRSTUVWXYZ'. 
-       01 VAR2   PIC X(256) VALUE SPACES.
-       PROCEDURE DIVISION.
-      *
-       MOVE FUNCTION LENGTH(VAR2) TO VLENGTH  
-       CALL 'inithexa' USING VAR2, VLENGTH END-CALL
-       CALL 'cbl_oc_dump' using VAR2 END-CALL
-      *
-       CALL 'asc2ebc' USING VAR2, VLENGTH END-CALL 
-       CALL 'cbl_oc_dump' using VAR2 END-CALL 
-      *   
-       CALL 'ebc2asc' USING VAR2, VLENGTH END-CALL
-      *
-       CALL 'cbl_oc_dump' using VAR2 END-CALL 
-       GOBACK.
-       
\ No newline at end of file
+      *---------------------------------------------------------------*
+      *          I D E N T I F I C A T I O N   D I V I S I O N        *
+      *          =============================================        *
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------.
+       PROGRAM-ID.      TESTASC2EBC.
+       AUTHOR.          POWER.
+       DATE-WRITTEN.    20/09/2012.
+      *---------------------------------------------------------------*
+      *             E N V I R O N M E N T   D I V I S I O N           *
+      *             =======================================           *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------.
+       CONFIGURATION SECTION.
+      *---------------------.
+      *SPECIAL-NAMES.
+      *ALPHABET ALPHA IS NATIVE
+      *ALPHABET BETA  IS EBCDIC.
+       INPUT-OUTPUT SECTION.
+      *--------------------.
+       FILE-CONTROL.
+       DATA DIVISION.
+      *-------------.
+       FILE SECTION.
+      *-------------.
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      *    KNOWN-CHARS/KNOWN-EBCDIC IS THE DIGIT/UPPER-CASE SUBSET OF *
+      *    THE CHARACTER SET WITH A FIXED, CODE-PAGE INDEPENDENT      *
+      *    EXPECTED RESULT (CP037), SO A BAD asc2ebc TABLE ON A GIVEN *
+      *    BOX IS DETECTED EVEN IF inithexa'S FULL 256-BYTE ROUND     *
+      *    TRIP HAPPENS TO STILL COME BACK OUT EVEN.                  *
+      *---------------------------------------------------------------*
+       01 KNOWN-CHARS   PIC X(36) VALUE
+          '0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 KNOWN-EBCDIC.
+           05 FILLER PIC X(10) VALUE X'F0F1F2F3F4F5F6F7F8F9'.
+           05 FILLER PIC X(09) VALUE X'C1C2C3C4C5C6C7C8C9'.
+           05 FILLER PIC X(09) VALUE X'D1D2D3D4D5D6D7D8D9'.
+           05 FILLER PIC X(08) VALUE X'E2E3E4E5E6E7E8E9'.
+       01 TEST-BUFFER   PIC X(36) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *    VAR2 IS FILLED BY inithexa WITH ALL 256 BYTE VALUES SO THE *
+      *    ROUND-TRIP CHECK EXERCISES THE FULL CHARACTER SET, NOT     *
+      *    JUST THE PRINTABLE DIGITS/LETTERS COVERED BY KNOWN-CHARS.  *
+      *---------------------------------------------------------------*
+       01 VAR2          PIC X(256) VALUE SPACES.
+       01 ROUNDTRIP-BUFFER PIC X(256) VALUE SPACES.
+       01 VLENGTH       USAGE BINARY-SHORT VALUE 0.
+       01 MISMATCH-COUNT PIC 9(04) VALUE ZEROS.
+       01 W-RC          PIC 9(02) VALUE ZEROS.
+      *---------------------------------------------------------------*
+      *               P R O C E D U R E   D I V I S I O N             *
+      *---------------------------------------------------------------*
+      *
+       PROCEDURE DIVISION.
+      *
+       1000-MAIN.
+      *
+           PERFORM 2000-INIT
+              THRU 2000-INIT-EXIT.
+      *
+           PERFORM 3000-TEST-KNOWN-VALUES
+              THRU 3000-TEST-KNOWN-VALUES-EXIT.
+      *
+           PERFORM 4000-TEST-ROUNDTRIP
+              THRU 4000-TEST-ROUNDTRIP-EXIT.
+      *
+           PERFORM 9000-REPORT-RESULTS
+              THRU 9000-REPORT-RESULTS-EXIT.
+      *
+           MOVE W-RC TO RETURN-CODE.
+           GOBACK.
+      *
+       2000-INIT.
+      *
+           MOVE FUNCTION LENGTH(VAR2) TO VLENGTH
+           CALL 'inithexa' USING VAR2, VLENGTH END-CALL
+           CALL 'cbl_oc_dump' using VAR2 END-CALL.
+      *
+       2000-INIT-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      *    3000-TEST-KNOWN-VALUES CONVERTS KNOWN-CHARS TO EBCDIC AND  *
+      *    COMPARES THE RESULT AGAINST THE KNOWN-GOOD CP037 VALUES.   *
+      *---------------------------------------------------------------*
+       3000-TEST-KNOWN-VALUES.
+      *
+           MOVE KNOWN-CHARS TO TEST-BUFFER
+           MOVE FUNCTION LENGTH(TEST-BUFFER) TO VLENGTH
+           CALL 'asc2ebc' USING TEST-BUFFER, VLENGTH END-CALL
+      *
+           IF TEST-BUFFER NOT = KNOWN-EBCDIC THEN
+              DISPLAY 'TESTASC2EBC - asc2ebc DOES NOT MATCH THE '
+                      'KNOWN-GOOD EBCDIC TABLE'
+              ADD 1 TO MISMATCH-COUNT
+           END-IF.
+      *
+       3000-TEST-KNOWN-VALUES-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      *    4000-TEST-ROUNDTRIP RUNS THE FULL 256-BYTE inithexa BUFFER *
+      *    THROUGH asc2ebc THEN ebc2asc AND CONFIRMS IT COMES BACK    *
+      *    IDENTICAL TO WHAT WENT IN.                                 *
+      *---------------------------------------------------------------*
+       4000-TEST-ROUNDTRIP.
+      *
+           MOVE VAR2 TO ROUNDTRIP-BUFFER
+           MOVE FUNCTION LENGTH(ROUNDTRIP-BUFFER) TO VLENGTH
+           CALL 'asc2ebc' USING ROUNDTRIP-BUFFER, VLENGTH END-CALL
+           CALL 'cbl_oc_dump' using ROUNDTRIP-BUFFER END-CALL
+      *
+           CALL 'ebc2asc' USING ROUNDTRIP-BUFFER, VLENGTH END-CALL
+           CALL 'cbl_oc_dump' using ROUNDTRIP-BUFFER END-CALL
+      *
+           IF ROUNDTRIP-BUFFER NOT = VAR2 THEN
+              DISPLAY 'TESTASC2EBC - FULL CHARACTER SET DID NOT '
+                      'ROUND-TRIP THROUGH asc2ebc/ebc2asc CLEANLY'
+              ADD 1 TO MISMATCH-COUNT
+           END-IF.
+      *
+       4000-TEST-ROUNDTRIP-EXIT.
+           EXIT.
+      *
+       9000-REPORT-RESULTS.
+      *
+           IF MISMATCH-COUNT = 0 THEN
+              DISPLAY 'TESTASC2EBC - ALL CHECKS PASSED'
+              MOVE 0 TO W-RC
+           ELSE
+              DISPLAY 'TESTASC2EBC - FAILED, MISMATCH COUNT : '
+                      MISMATCH-COUNT
+              MOVE 8 TO W-RC
+           END-IF.
+      *
+       9000-REPORT-RESULTS-EXIT.
+           EXIT.
