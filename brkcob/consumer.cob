@@ -23,12 +23,18 @@
       *--------------------.
        FILE-CONTROL.
       *
-        COPY 'select-file-data.cpy'.       
-      * 
+        COPY 'select-file-data.cpy'.
+      *
       *---------------------------------------------------------------*
       *                    DECLARACION DE FICHEROS                    *
-      *---------------------------------------------------------------*      
-      * 
+      *---------------------------------------------------------------*
+      *
+           SELECT CKPT-FILE
+               ASSIGN TO 'CONSUMER.CKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPT-FILE.
+      *
+        COPY 'select-audit-file.cpy'.
       *---------------------------------------------------------------*
       *                    D A T A   D I V I S I O N                  *
       *---------------------------------------------------------------*
@@ -37,8 +43,22 @@
        FILE SECTION.
       *------------.
       *
-       COPY 'fd-file-data.cpy'.       
-      * 
+       COPY 'fd-file-data.cpy'.
+      *
+       FD  CKPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+      *    CKPT-COUNT IS KEPT ONE ENTRY PER SUBSCRIBE-TABLE QUEUE, NOT
+      *    ONE COMBINED TOTAL, SO THE OPERATOR CAN FEED EACH QUEUE'S
+      *    OWN LAST-PROCESSED COUNT BACK IN AS RESTART-POINT-1/
+      *    RESTART-POINT-2 ON THE NEXT RUN.
+           05  CKPT-COUNT              PIC 9(08) OCCURS 2 TIMES.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CKPT-LAST-MSGID         PIC X(20).
+      *
+       COPY 'fd-audit-file.cpy'.
+      *
        WORKING-STORAGE SECTION.
       *-----------------------.
 
@@ -52,14 +72,79 @@
       *
        01 W-HOSTNAME    PIC X(15) VALUES '127.0.0.1      '.
        01 W-PORT        USAGE BINARY-SHORT UNSIGNED VALUE 61613. 
-       01 W-INPUTQUEUE  PIC X(15) VALUE '/queue/TEST.FOO'.  
+       01 W-INPUTQUEUE  PIC X(15) VALUE '/queue/TEST.FOO'.
        01 W-OUTPUTQUEUE PIC X(15) VALUE '/queue/TEST.OUT'.
-       01 W-IDHEADER    PIC X(04) VALUE '0000'.	   
+       01 W-IDHEADER    PIC X(04) VALUE '0000'.
+       01 W-MSGID       PIC X(20) VALUE SPACES.
+      *    W-MSGID IS ASSIGNED BY CONSUMER ITSELF IN 2130-QUEUE-READ-
+      *    STORE (SOURCE QUEUE + SUB-MSG-COUNT), NOT SUPPLIED BY
+      *    queue_read, SO IT DOES NOT DEPEND ON THE BROKER STUB
+      *    HANDING BACK A STOMP MESSAGE ID IT MAY NOT ACTUALLY SET.
+       01 TXN-IDHEADER  PIC X(04) VALUE '0000'.
+      *    TXN-IDHEADER IDENTIFIES THE STOMP TRANSACTION, SEPARATELY
+      *    FROM W-IDHEADER WHICH IS SET PER-READ TO WHICHEVER
+      *    SUBSCRIBE-TABLE ENTRY IS CURRENTLY BEING POLLED.
        01 W-RC USAGE    BINARY-SHORT VALUE 0.
+      *    RC CONVENTION FOR queue_read : 0 = MESSAGE RECEIVED,
+      *    4 = QUEUE CURRENTLY EMPTY (NOT FATAL), 8 = TRANSIENT
+      *    BROKER ERROR (RETRIED), ANYTHING ELSE IS TREATED AS FATAL.
+           88 RC-OK             VALUE 0.
+           88 RC-QUEUE-EMPTY    VALUE 4.
+           88 RC-TRANSIENT      VALUE 8.
+       01 MAX-RETRY         PIC 9(02) VALUE 3.
+       01 RETRY-COUNT       PIC 9(02) VALUE ZEROS.
+       01 IDLE-CYCLES       PIC 9(04) VALUE ZEROS.
+       01 MAX-IDLE-CYCLES   PIC 9(04) VALUE 20.
+       01 DLQ-QUEUE         PIC X(15) VALUE '/queue/TEST.DLQ'.
+       01 MSG-VALID-SW      PIC 9.
+          88 MSG-VALID      VALUE 1.
+          88 MSG-INVALID    VALUE 0.
+      *---------------------------------------------------------------*
+      *          E N D - O F - J O B   A U D I T   C O U N T E R S    *
+      *---------------------------------------------------------------*
+       01 AUDIT-COUNT-ERRORS    PIC 9(08) VALUE ZEROS.
+       01 AUDIT-START-TIMESTAMP PIC X(16) VALUE SPACES.
+       01 AUDIT-END-TIMESTAMP   PIC X(16) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *          S U B S C R I B E   F A N - I N   T A B L E          *
+      *---------------------------------------------------------------*
+      *    ONE ENTRY PER QUEUE CONSUMER FANS IN, EACH WITH ITS OWN    *
+      *    STOMP SUBSCRIPTION ID HEADER. 2100-QUEUE-READ ROUND-ROBINS *
+      *    ACROSS THE TABLE AND TAGS FILE-DATA WITH THE SOURCE QUEUE. *
+      *---------------------------------------------------------------*
+       01 SUBSCRIBE-TABLE-VALUES.
+          05 FILLER        PIC X(19) VALUE '/queue/TEST.FOO0000'.
+          05 FILLER        PIC X(19) VALUE '/queue/TEST.RTY0001'.
+       01 SUBSCRIBE-TABLE REDEFINES SUBSCRIBE-TABLE-VALUES.
+          05 SUBSCRIBE-ENTRY OCCURS 2 TIMES.
+             10 SUB-QUEUE-NAME PIC X(15).
+             10 SUB-IDHEADER   PIC X(04).
+       01 SUBSCRIBE-TABLE-COUNT PIC 9(02) VALUE 2.
+       01 SUB-INDEX             PIC 9(02) VALUE 1.
+      *    SUB-MSG-COUNT IS KEPT PER SUBSCRIBED QUEUE, NOT AS ONE
+      *    GLOBAL ROUND-ROBIN TALLY, SO RESTART-POINT LINES UP WITH
+      *    THE SAME QUEUE'S OWN DELIVERY ORDER EVEN IF THE OTHER
+      *    QUEUE'S BACKLOG CHANGED WHILE CONSUMER WAS DOWN.
+       01 SUB-MSG-COUNT-TABLE.
+          05 SUB-MSG-COUNT OCCURS 2 TIMES PIC 9(08) VALUE ZEROS.
+      *    RESTART-POINT-TABLE HOLDS RESTART-POINT-1/RESTART-POINT-2
+      *    INDEXED BY SUB-INDEX, SO 2130-QUEUE-READ-STORE CAN COMPARE
+      *    EACH QUEUE'S OWN SUB-MSG-COUNT AGAINST ITS OWN RESTART
+      *    POINT INSTEAD OF ONE COMBINED VALUE APPLIED TO BOTH QUEUES.
+       01 RESTART-POINT-TABLE.
+          05 RESTART-POINT-ENTRY OCCURS 2 TIMES PIC 9(08) VALUE ZEROS.
       *01 W-BUFFER      PIC X(2000) VALUE SPACES.
        01 COMMIT-COUNTER   PIC 9(4) VALUE 2000.
        01 SECONDS-TO-SLEEP PIC 9(4) VALUE 2.
-      *	
+       01 FS-CKPT-FILE      PIC X(02) VALUE '00'.
+       01 W-MSG-COUNT       PIC 9(08) VALUE ZEROS.
+      *    RUN-MSG-COUNT IS THIS EXECUTION'S OWN PROCESSED COUNT, KEPT
+      *    SEPARATE FROM W-MSG-COUNT BECAUSE A RESTART SEEDS
+      *    W-MSG-COUNT FROM RESTART-POINT SO THE LATTER STAYS A
+      *    LIFETIME COUNT ACROSS CRASH/RESTART, NOT A PER-RUN ONE.
+       01 RUN-MSG-COUNT     PIC 9(08) VALUE ZEROS.
+       01 WS-FILE-DATA-NAME PIC X(30) VALUE SPACES.
+      *
        01 W-MESSAGE.
           05 FILLER1    PIC X(15)   VALUE 'DATE :    '.
           05 W-DATE     PIC X(25)   .
@@ -107,7 +192,34 @@
        01 COMMAND-LINE-VALUES.
           05 MSGCOUNTER     PIC 9(04) VALUE 2000.
           05 FILLER PIC X.
-          05 BROKER-IP      PIC X(15) VALUE '127.0.0.1      '.  
+          05 BROKER-IP      PIC X(15) VALUE '127.0.0.1      '.
+          05 FILLER PIC X.
+          05 RESTART-POINT-1  PIC 9(08) VALUE ZEROS.
+      *    RESTART-POINT-1/RESTART-POINT-2 : COUNT OF MESSAGES ALREADY
+      *    CHECKPOINTED ON A PRIOR RUN FOR SUBSCRIBE-TABLE ENTRY 1 AND
+      *    2 RESPECTIVELY (CKPT-COUNT(1)/CKPT-COUNT(2) FROM THE LAST
+      *    CKPT-FILE RECORD). MESSAGES REDELIVERED UP TO A QUEUE'S OWN
+      *    COUNT ARE READ AND ACKNOWLEDGED BUT NOT RE-WRITTEN TO
+      *    FILE-DATA - KEPT AS TWO SEPARATE VALUES, NOT ONE COMBINED
+      *    RESTART POINT APPLIED TO BOTH QUEUES, SO A CHANGE IN ONE
+      *    QUEUE'S BACKLOG WHILE CONSUMER WAS DOWN CANNOT SHIFT WHERE
+      *    THE OTHER QUEUE RESUMES.
+          05 FILLER PIC X.
+          05 RESTART-POINT-2  PIC 9(08) VALUE ZEROS.
+          05 FILLER PIC X.
+          05 RELAY-MODE-FLAG PIC X(01) VALUE 'N'.
+             88 RELAY-MODE-ON      VALUE 'Y'.
+             88 RELAY-MODE-OFF     VALUE 'N'.
+      *    RELAY-MODE-FLAG : 'Y' REPUBLISHES EVERY MESSAGE READ FROM
+      *    W-INPUTQUEUE ONTO W-OUTPUTQUEUE AFTER IT IS WRITTEN TO
+      *    FILE-DATA.
+          05 FILLER PIC X.
+          05 ENCODING-MODE-FLAG PIC X(01) VALUE 'A'.
+             88 ENCODING-MODE-EBCDIC VALUE 'E'.
+             88 ENCODING-MODE-ASCII  VALUE 'A'.
+      *    ENCODING-MODE-FLAG : 'E' MEANS PRODUCER SENT W-BUFFER IN
+      *    EBCDIC AND IT MUST BE CONVERTED BACK BEFORE FILE-DATA IS
+      *    WRITTEN. 'A' (THE DEFAULT) LEAVES THE PAYLOAD IN ASCII.
       *
        01 I  PIC 9(04) VALUE ZEROS.
        01 J  PIC 9(04) VALUE ZEROS.
@@ -127,29 +239,72 @@
       *
        1000-MAIN.
       *
-      *    ACCEPT COMMAND-LINE-VALUES FROM COMMAND-LINE.
-      *    MOVE   BROKER-IP     TO W-HOSTNAME
-      *    DISPLAY 'COMMAND-LINE-VALUES is : ' 
-      *            COMMAND-LINE-VALUES
+           ACCEPT COMMAND-LINE-VALUES FROM COMMAND-LINE.
+           DISPLAY 'COMMAND-LINE-VALUES is : '
+                    COMMAND-LINE-VALUES
+           IF BROKER-IP NOT = SPACES THEN
+              MOVE   BROKER-IP     TO W-HOSTNAME
+           END-IF
            DISPLAY 'W-HOSTNAME     is : ' W-HOSTNAME
-           DISPLAY 'W-PORT         is : ' W-PORT 
-      *	   
+           DISPLAY 'W-PORT         is : ' W-PORT
+      *
+           MOVE RESTART-POINT-1 TO RESTART-POINT-ENTRY(1)
+           MOVE RESTART-POINT-2 TO RESTART-POINT-ENTRY(2)
+           MOVE RESTART-POINT-1 TO SUB-MSG-COUNT(1)
+           MOVE RESTART-POINT-2 TO SUB-MSG-COUNT(2)
+           ADD RESTART-POINT-ENTRY(1) RESTART-POINT-ENTRY(2)
+               GIVING W-MSG-COUNT
+           IF W-MSG-COUNT > 0 THEN
+              DISPLAY 'CONSUMER - RESUMING AFTER CHECKPOINT COUNTS : '
+                       RESTART-POINT-ENTRY(1) ' / '
+                       RESTART-POINT-ENTRY(2)
+           END-IF
+      *
+           MOVE FUNCTION CURRENT-DATE TO FULL-CURRENT-DATE
+           STRING 'FILE-DATA.'   DELIMITED BY SIZE
+                  F-YEAR         DELIMITED BY SIZE
+                  F-MONTH        DELIMITED BY SIZE
+                  F-DAY          DELIMITED BY SIZE
+             INTO WS-FILE-DATA-NAME
+           DISPLAY 'CONSUMER - OUTPUT FILE IS : ' WS-FILE-DATA-NAME
+      *
            SET NEOF TO TRUE
-           OPEN OUTPUT FILE-DATA
+           IF W-MSG-COUNT > 0 THEN
+              OPEN EXTEND FILE-DATA
+              IF FS-FILE-DATA = '35' OR FS-FILE-DATA = '05' THEN
+                 OPEN OUTPUT FILE-DATA
+              END-IF
+           ELSE
+              OPEN OUTPUT FILE-DATA
+           END-IF
            IF FS-FILE-DATA <> '00' THEN
-              DISPLAY 'FILE-DATA ACCESS ERROR - STATUS IS : ' 
+              DISPLAY 'FILE-DATA ACCESS ERROR - STATUS IS : '
                       FS-FILE-DATA
               STOP RUN
            END-IF
+           IF W-MSG-COUNT > 0 THEN
+              OPEN EXTEND CKPT-FILE
+              IF FS-CKPT-FILE = '35' OR FS-CKPT-FILE = '05' THEN
+                 OPEN OUTPUT CKPT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT CKPT-FILE
+           END-IF
+           IF FS-CKPT-FILE <> '00' THEN
+              DISPLAY 'CKPT-FILE ACCESS ERROR - STATUS IS : '
+                      FS-CKPT-FILE
+              STOP RUN
+           END-IF
            PERFORM 2000-INIT
-              THRU 2000-INIT-EXIT. 
+              THRU 2000-INIT-EXIT.
       *
            PERFORM 3000-END.
-      *        
+      *
        2000-INIT.
       *
            MOVE FUNCTION CURRENT-DATE TO FULL-CURRENT-DATE.
            DISPLAY 'INICIO : ' PGM-NAME ' - '  FULL-DATETIME.
+           MOVE FULL-DATETIME TO AUDIT-START-TIMESTAMP.
       *
            DISPLAY "CONSUMER - queue_connect BEFORE     " 	  
            CALL 'broker_connect' USING BY REFERENCE W-HOSTNAME, 
@@ -158,80 +313,307 @@
            DISPLAY "CONSUMER - queue_connect RC : " W-RC
            IF W-RC NOT EQUAL 0 THEN 
               DISPLAY "CONSUMER - queue_connect ERROR RC IS : " W-RC
+              ADD 1 TO AUDIT-COUNT-ERRORS
            END-IF.		   
       *
-           DISPLAY "CONSUMER - queue_subscribe BEFORE     " 	  
-           CALL 'queue_subscribe' USING BY REFERENCE W-IDHEADER,
-		                          BY REFERENCE W-INPUTQUEUE 
-                RETURNING W-RC        
-           DISPLAY "CONSUMER - queue_subscribe RC : " W-RC
-           IF W-RC NOT EQUAL 0 THEN 
-              DISPLAY "CONSUMER - queue_subscribe ERROR RC IS : " W-RC
-           END-IF.		   
+           PERFORM 2020-SUBSCRIBE-ONE
+                   THRU 2020-SUBSCRIBE-ONE-EXIT
+                   VARYING SUB-INDEX FROM 1 BY 1
+                   UNTIL SUB-INDEX > SUBSCRIBE-TABLE-COUNT
+      *
+           DISPLAY "CONSUMER - queue_begin BEFORE     "
+           CALL 'queue_begin' USING BY REFERENCE TXN-IDHEADER
+                RETURNING W-RC
+           DISPLAY "CONSUMER - queue_begin RC : " W-RC
+           IF W-RC NOT EQUAL 0 THEN
+              DISPLAY "CONSUMER - queue_begin ERROR RC IS : " W-RC
+              ADD 1 TO AUDIT-COUNT-ERRORS
+           END-IF.
       *
-           SET NEOF TO TRUE	  
-           PERFORM 2100-QUEUE-READ 
-                   THRU 2100-QUEUE-READ-EXIT 
+           SET NEOF TO TRUE
+           MOVE 1 TO SUB-INDEX
+           PERFORM 2100-QUEUE-READ
+                   THRU 2100-QUEUE-READ-EXIT
       			   UNTIL EOF.
       *
-           DISPLAY "CONSUMER - queue_disconnect BEFORE     " 	  
-           CALL 'broker_disconnect' RETURNING W-RC        
+           DISPLAY "CONSUMER - queue_commit BEFORE     "
+           CALL 'queue_commit' USING BY REFERENCE TXN-IDHEADER
+                RETURNING W-RC
+           DISPLAY "CONSUMER - queue_commit RC : " W-RC
+           IF W-RC NOT EQUAL 0 THEN
+              DISPLAY "CONSUMER - queue_commit ERROR RC IS : " W-RC
+              ADD 1 TO AUDIT-COUNT-ERRORS
+           END-IF.
+      *
+           DISPLAY "CONSUMER - queue_disconnect BEFORE     "
+           CALL 'broker_disconnect' RETURNING W-RC
            DISPLAY "CONSUMER - queue_disconnect RC : " W-RC
            IF W-RC NOT EQUAL 0 THEN 
               DISPLAY "CONSUMER - queue_disconnect ERROR RC IS : " W-RC
+              ADD 1 TO AUDIT-COUNT-ERRORS
            END-IF.		   
       * 
        2000-INIT-EXIT.
            EXIT.
-      *        
+      *
+       2020-SUBSCRIBE-ONE.
+      *
+           DISPLAY "CONSUMER - queue_subscribe BEFORE     "
+                   SUB-QUEUE-NAME(SUB-INDEX)
+           CALL 'queue_subscribe' USING
+                    BY REFERENCE SUB-IDHEADER(SUB-INDEX),
+                    BY REFERENCE SUB-QUEUE-NAME(SUB-INDEX)
+                RETURNING W-RC
+           DISPLAY "CONSUMER - queue_subscribe RC : " W-RC
+           IF W-RC NOT EQUAL 0 THEN
+              DISPLAY "CONSUMER - queue_subscribe ERROR RC IS : " W-RC
+              ADD 1 TO AUDIT-COUNT-ERRORS
+           END-IF.
+      *
+       2020-SUBSCRIBE-ONE-EXIT.
+           EXIT.
+      *
        2100-QUEUE-READ.
-      * 
+      *
+      *    ROUND-ROBIN ACROSS THE SUBSCRIBE TABLE SO EVERY FAN-IN
+      *    QUEUE GETS A FAIR SHARE OF READS.
+      *
+           MOVE SUB-QUEUE-NAME(SUB-INDEX) TO W-INPUTQUEUE
+           MOVE SUB-IDHEADER(SUB-INDEX)   TO W-IDHEADER
+      *
+           MOVE ZEROS TO RETRY-COUNT
+           PERFORM 2110-QUEUE-READ-ONE THRU 2110-QUEUE-READ-ONE-EXIT
+                   WITH TEST AFTER
+                   VARYING RETRY-COUNT FROM 1 BY 1
+                   UNTIL RETRY-COUNT > MAX-RETRY OR NOT RC-TRANSIENT.
+      *
+      *    A TRANSIENT ERROR THAT NEVER CLEARED AFTER MAX-RETRY TRIES
+      *    IS TREATED AS FATAL, THE SAME AS ANY OTHER UNRECOGNIZED RC.
+      *
+           IF RC-OK THEN
+              MOVE ZEROS TO IDLE-CYCLES
+              PERFORM 2130-QUEUE-READ-STORE
+                      THRU 2130-QUEUE-READ-STORE-EXIT
+           ELSE
+              IF RC-QUEUE-EMPTY THEN
+                 ADD 1 TO IDLE-CYCLES
+                 IF IDLE-CYCLES > MAX-IDLE-CYCLES THEN
+                    DISPLAY "CONSUMER - ALL QUEUES IDLE, ENDING RUN"
+                    SET EOF TO TRUE
+                 END-IF
+              ELSE
+                 DISPLAY "CONSUMER - queue_read ERROR RC IS : " W-RC
+                 PERFORM 3000-END
+              END-IF
+           END-IF.
+      *
+           ADD 1 TO SUB-INDEX
+           IF SUB-INDEX > SUBSCRIBE-TABLE-COUNT THEN
+              MOVE 1 TO SUB-INDEX
+           END-IF.
+      *
+           CALL 'C$SLEEP' USING SECONDS-TO-SLEEP.
+      *
+       2100-QUEUE-READ-EXIT.
+           EXIT.
+      *
+       2110-QUEUE-READ-ONE.
+      *
       *    DISPLAY "CONSUMER - queue_read BEFORE     "
-           MOVE SPACES TO W-MESSAGE.	  
+           MOVE SPACES TO W-MESSAGE.
            CALL 'queue_read' USING BY REFERENCE W-IDHEADER
-		                           BY REFERENCE W-INPUTQUEUE, 
+		                           BY REFERENCE W-INPUTQUEUE,
 		                           BY REFERENCE W-MESSAGE
 	   	                           RETURNING W-RC
-      * 
-           IF W-RC NOT EQUAL 0 THEN 
-              DISPLAY "CONSUMER - queue_read ERROR RC IS : " W-RC
-              PERFORM 3000-END
+      *
+           IF RC-TRANSIENT THEN
+              DISPLAY "CONSUMER - queue_read TRANSIENT RC, RETRY : "
+                       RETRY-COUNT
+              CALL 'C$SLEEP' USING SECONDS-TO-SLEEP
            END-IF.
       *
-           MOVE W-MESSAGE TO WW02-FILE-DATA
-           WRITE WW02-FILE-DATA
-           IF FS-FILE-DATA <> '00' THEN
-              DISPLAY 'WRITE - FILE-DATA ACCESS ERROR - STATUS IS : ' 
-                      FS-FILE-DATA
-              PERFORM 3000-END
+       2110-QUEUE-READ-ONE-EXIT.
+           EXIT.
+      *
+       2120-VALIDATE-MESSAGE.
+      *
+      *    A WELL-FORMED MESSAGE CARRIES OUR OWN HEADER LITERAL IN
+      *    FILLER1. ANYTHING ELSE CANNOT BE PARSED BY THIS CONSUMER
+      *    AND IS DEAD-LETTERED RATHER THAN WRITTEN TO FILE-DATA.
+      *
+           SET MSG-VALID TO TRUE
+           IF FILLER1 (1:6) NOT = 'DATE :' THEN
+              SET MSG-INVALID TO TRUE
            END-IF.
       *
-           MOVE FUNCTION LENGTH(W-ALFA1) TO W-LENGTH
-           CALL 'ebc2asc' USING W-ALFA1, W-LENGTH END-CALL 
-      *    CALL 'cbl_oc_dump' using W-ALFA1 END-CALL    
+       2120-VALIDATE-MESSAGE-EXIT.
+           EXIT.
       *
-           MOVE FUNCTION LENGTH(W-ALFA2) TO W-LENGTH
-           CALL 'ebc2asc' USING W-ALFA2, W-LENGTH END-CALL 
-      *    CALL 'cbl_oc_dump' using W-ALFA2 END-CALL
-      * 
-      *    DISPLAY "============================================="
-      *    DISPLAY "CONSUMER - queue_read W-MESSAGE : " W-MESSAGE
-      *    DISPLAY "============================================="  
-      *  
-           MOVE W-MESSAGE TO WW02-FILE-DATA
-           WRITE WW02-FILE-DATA
-           IF FS-FILE-DATA <> '00' THEN
-              DISPLAY 'WRITE - FILE-DATA ACCESS ERROR - STATUS IS : ' 
-                      FS-FILE-DATA
-              PERFORM 3000-END
+       2130-QUEUE-READ-STORE.
+      *
+           ADD 1 TO W-MSG-COUNT
+           ADD 1 TO RUN-MSG-COUNT
+           ADD 1 TO SUB-MSG-COUNT(SUB-INDEX).
+      *
+           MOVE SPACES TO W-MSGID
+           STRING SUB-QUEUE-NAME(SUB-INDEX) (8:8) DELIMITED BY SIZE
+                  '-'                            DELIMITED BY SIZE
+                  SUB-MSG-COUNT(SUB-INDEX)       DELIMITED BY SIZE
+             INTO W-MSGID.
+      *
+      *    RESTART-POINT-ENTRY(SUB-INDEX) MESSAGES WERE ALREADY WRITTEN
+      *    TO FILE-DATA ON A PRIOR RUN FOR THIS SAME SOURCE QUEUE - THE
+      *    BROKER REDELIVERS THEM UNTIL THEY ARE ACKNOWLEDGED BY A
+      *    COMMIT, SO THEY ARE READ AND COUNTED HERE BUT NOT
+      *    RE-WRITTEN. CHECKED PER QUEUE, EACH AGAINST ITS OWN
+      *    RESTART-POINT-ENTRY, NOT A COMBINED VALUE APPLIED TO BOTH
+      *    QUEUES, SO THE OTHER QUEUE'S TRAFFIC CANNOT SHIFT THIS
+      *    ONE'S RESTART ALIGNMENT.
+      *
+           IF SUB-MSG-COUNT(SUB-INDEX) > RESTART-POINT-ENTRY(SUB-INDEX)
+              THEN
+      *
+              PERFORM 2120-VALIDATE-MESSAGE
+                      THRU 2120-VALIDATE-MESSAGE-EXIT
+      *
+              IF MSG-INVALID THEN
+                 DISPLAY "CONSUMER - MALFORMED MESSAGE, DEAD-LETTERING "
+                         "TO " DLQ-QUEUE
+                 CALL 'queue_write' USING BY REFERENCE DLQ-QUEUE,
+                                    BY REFERENCE W-MESSAGE
+                      RETURNING W-RC
+                 IF W-RC NOT EQUAL 0 THEN
+                    DISPLAY "CONSUMER - DLQ queue_write RC : " W-RC
+                    ADD 1 TO AUDIT-COUNT-ERRORS
+                 END-IF
+              ELSE
+                 MOVE FUNCTION CURRENT-DATE TO FULL-CURRENT-DATE
+                 MOVE FULL-DATETIME TO WW02-RECEIVED-TIMESTAMP
+                 MOVE SUB-QUEUE-NAME(SUB-INDEX) TO WW02-SOURCE-QUEUE
+                 MOVE W-MSGID                   TO WW02-MSGID
+                 IF ENCODING-MODE-EBCDIC THEN
+                    SET WW02-ENCODING-EBCDIC     TO TRUE
+                 ELSE
+                    SET WW02-ENCODING-ASCII      TO TRUE
+                 END-IF
+                 MOVE W-MESSAGE                  TO WW02-MESSAGE
+                 WRITE WW02-FILE-DATA
+                 IF FS-FILE-DATA <> '00' THEN
+                    DISPLAY 'FILE-DATA WRITE ERROR - STATUS : '
+                            FS-FILE-DATA
+                    ADD 1 TO AUDIT-COUNT-ERRORS
+                    PERFORM 3000-END
+                 END-IF
+      *
+                 MOVE FUNCTION LENGTH(W-ALFA1) TO W-LENGTH
+                 CALL 'ebc2asc' USING W-ALFA1, W-LENGTH END-CALL
+      *          CALL 'cbl_oc_dump' using W-ALFA1 END-CALL
+      *
+                 MOVE FUNCTION LENGTH(W-ALFA2) TO W-LENGTH
+                 CALL 'ebc2asc' USING W-ALFA2, W-LENGTH END-CALL
+      *          CALL 'cbl_oc_dump' using W-ALFA2 END-CALL
+      *
+                 IF ENCODING-MODE-EBCDIC THEN
+                    MOVE FUNCTION LENGTH(W-BUFFER) TO W-LENGTH
+                    CALL 'ebc2asc' USING W-BUFFER, W-LENGTH END-CALL
+                 END-IF
+      *
+      *          DISPLAY "============================================"
+      *          DISPLAY "CONSUMER - queue_read W-MESSAGE : " W-MESSAGE
+      *          DISPLAY "============================================"
+      *
+                 SET WW02-ENCODING-ASCII        TO TRUE
+                 MOVE W-MESSAGE                  TO WW02-MESSAGE
+                 WRITE WW02-FILE-DATA
+                 IF FS-FILE-DATA <> '00' THEN
+                    DISPLAY 'FILE-DATA WRITE ERROR - STATUS : '
+                            FS-FILE-DATA
+                    ADD 1 TO AUDIT-COUNT-ERRORS
+                    PERFORM 3000-END
+                 END-IF
+      *
+                 IF RELAY-MODE-ON THEN
+                    CALL 'queue_write' USING BY REFERENCE W-OUTPUTQUEUE,
+                                       BY REFERENCE W-MESSAGE
+                         RETURNING W-RC
+                    IF W-RC NOT EQUAL 0 THEN
+                       DISPLAY "CONSUMER - RELAY queue_write RC : " W-RC
+                       ADD 1 TO AUDIT-COUNT-ERRORS
+                    END-IF
+                 END-IF
+              END-IF
            END-IF.
       *
-           CALL 'C$SLEEP' USING SECONDS-TO-SLEEP. 
-      * 
-       2100-QUEUE-READ-EXIT.
+           DIVIDE W-MSG-COUNT BY COMMIT-COUNTER
+               GIVING J REMAINDER K.
+           IF K = 0 THEN
+              PERFORM 2150-CHECKPOINT THRU 2150-CHECKPOINT-EXIT
+           END-IF.
+      *
+       2130-QUEUE-READ-STORE-EXIT.
+           EXIT.
+      *
+       2150-CHECKPOINT.
+      *
+           DISPLAY "CONSUMER - queue_commit BEFORE     "
+           CALL 'queue_commit' USING BY REFERENCE TXN-IDHEADER
+                RETURNING W-RC
+           DISPLAY "CONSUMER - queue_commit RC : " W-RC
+           IF W-RC NOT EQUAL 0 THEN
+              DISPLAY "CONSUMER - queue_commit ERROR RC IS : " W-RC
+              ADD 1 TO AUDIT-COUNT-ERRORS
+           END-IF.
+      *
+           MOVE SUB-MSG-COUNT(1) TO CKPT-COUNT(1)
+           MOVE SUB-MSG-COUNT(2) TO CKPT-COUNT(2)
+           MOVE SPACES      TO CKPT-LAST-MSGID
+           MOVE W-MSGID     TO CKPT-LAST-MSGID
+           WRITE CKPT-RECORD
+           IF FS-CKPT-FILE <> '00' THEN
+              DISPLAY 'WRITE - CKPT-FILE ACCESS ERROR - STATUS IS : '
+                      FS-CKPT-FILE
+           END-IF.
+      *
+           DISPLAY "CONSUMER - queue_begin BEFORE     "
+           CALL 'queue_begin' USING BY REFERENCE TXN-IDHEADER
+                RETURNING W-RC
+           DISPLAY "CONSUMER - queue_begin RC : " W-RC
+           IF W-RC NOT EQUAL 0 THEN
+              DISPLAY "CONSUMER - queue_begin ERROR RC IS : " W-RC
+              ADD 1 TO AUDIT-COUNT-ERRORS
+           END-IF.
+      *
+       2150-CHECKPOINT-EXIT.
+           EXIT.
+      *
+       2900-WRITE-AUDIT.
+      *
+           MOVE FUNCTION CURRENT-DATE TO FULL-CURRENT-DATE
+           MOVE FULL-DATETIME TO AUDIT-END-TIMESTAMP.
+      *
+           OPEN EXTEND AUDIT-FILE
+           IF FS-AUDIT-FILE = '35' OR FS-AUDIT-FILE = '05' THEN
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF FS-AUDIT-FILE <> '00' THEN
+              DISPLAY 'AUDIT-FILE ACCESS ERROR - STATUS IS : '
+                      FS-AUDIT-FILE
+           ELSE
+              MOVE PGM-NAME              TO AUD-PROGRAM-NAME
+              MOVE AUDIT-START-TIMESTAMP TO AUD-START-TIMESTAMP
+              MOVE AUDIT-END-TIMESTAMP   TO AUD-END-TIMESTAMP
+              MOVE RUN-MSG-COUNT         TO AUD-COUNT-PROCESSED
+              MOVE AUDIT-COUNT-ERRORS    TO AUD-COUNT-ERRORS
+              WRITE AUDIT-RECORD
+              CLOSE AUDIT-FILE
+           END-IF.
+      *
+       2900-WRITE-AUDIT-EXIT.
            EXIT.
       *
-       3000-END.  
+       3000-END.
       *
-           CLOSE FILE-DATA.  
-           STOP RUN. 
\ No newline at end of file
+           PERFORM 2900-WRITE-AUDIT THRU 2900-WRITE-AUDIT-EXIT.
+           CLOSE FILE-DATA.
+           CLOSE CKPT-FILE.
+           STOP RUN.
