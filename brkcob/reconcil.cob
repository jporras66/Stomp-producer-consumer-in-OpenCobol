@@ -0,0 +1,304 @@
+      *---------------------------------------------------------------*
+      *          I D E N T I F I C A T I O N   D I V I S I O N        *
+      *          =============================================        *
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------.
+       PROGRAM-ID.      RECONCIL.
+       AUTHOR.          POWER.
+       DATE-WRITTEN.    10/03/2014.
+      *---------------------------------------------------------------*
+      *             E N V I R O N M E N T   D I V I S I O N           *
+      *             =======================================           *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------.
+       INPUT-OUTPUT SECTION.
+      *--------------------.
+       FILE-CONTROL.
+      *
+      *    THE FILE-DATA TO BE RECONCILED IS CONSUMER'S DATED OUTPUT
+      *    FILE, NAMED EXPLICITLY ON THE COMMAND LINE SINCE A
+      *    RECONCILIATION RUN LOOKS BACK AT WORK ALREADY DONE.
+      *
+        COPY 'select-file-data.cpy'.
+      *
+           SELECT SORT-WORK
+               ASSIGN TO 'RECONWORK'.
+      *
+           SELECT SORTED-FILE
+               ASSIGN TO 'RECON.SORTED'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SORTED-FILE.
+      *
+           SELECT RECON-RPT
+               ASSIGN TO 'RECON.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECON-RPT.
+      *---------------------------------------------------------------*
+      *                    D A T A   D I V I S I O N                  *
+      *---------------------------------------------------------------*
+       DATA DIVISION.
+      *-------------.
+       FILE SECTION.
+      *------------.
+      *
+       COPY 'fd-file-data.cpy'.
+      *
+      *    SORT WORK RECORD - SAME SHAPE AS WW02-FILE-DATA, KEYED ON
+      *    THE MESSAGE ID SO DUPLICATE/MISSING COMPANION RECORDS SORT
+      *    TOGETHER FOR THE CONTROL BREAK IN 2200-CONTROL-BREAK.
+      *
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05  SR-RECEIVED-TIMESTAMP   PIC X(16).
+           05  SR-SOURCE-QUEUE         PIC X(15).
+           05  SR-MSGID                PIC X(20).
+           05  SR-ENCODING-FLAG        PIC X(01).
+           05  SR-MESSAGE              PIC X(2000).
+      *
+       FD  SORTED-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  SORTED-RECORD.
+           05  SO-RECEIVED-TIMESTAMP   PIC X(16).
+           05  SO-SOURCE-QUEUE         PIC X(15).
+           05  SO-MSGID                PIC X(20).
+           05  SO-ENCODING-FLAG        PIC X(01).
+           05  SO-MESSAGE              PIC X(2000).
+      *
+       FD  RECON-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  RECON-RPT-RECORD            PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *-----------------------.
+
+       01 FILLER PIC X(050)
+                 VALUE  'PGM-RECONCIL-WS-COMIENZO'.
+      *
+       COPY 'file-status.cpy'.
+      *
+       01 PGM-NAME PIC X(15)
+                 VALUE 'RECONCIL'.
+      *
+       01 FS-SORTED-FILE    PIC X(02) VALUE '00'.
+       01 FS-RECON-RPT      PIC X(02) VALUE '00'.
+       01 WS-FILE-DATA-NAME PIC X(30) VALUE SPACES.
+      *
+       01 W-DATA.
+          05 FILE-EOF           PIC 9.
+             88 EOF             VALUE 1.
+             88 NEOF            VALUE 0.
+      *
+      *    COUNTS DRIVING THE FINAL RECONCILIATION VERDICT. EACH
+      *    MESSAGE-ID SHOULD APPEAR EXACTLY ONCE - A COUNT OTHER THAN 1
+      *    FLAGS A PROBLEM. CONSUMER'S DOCUMENTED (REQ004/REQ009)
+      *    HABIT OF WRITING EVERY MESSAGE TWICE - ONCE PRE-CONVERSION,
+      *    ONCE POST - IS EXACTLY THE PATTERN THIS REPORT EXISTS TO
+      *    CATCH, SO A COUNT OF 2 IS REPORTED AS DUPLICATED RATHER
+      *    THAN TREATED AS THE EXPECTED CASE.
+      *
+       01 CURRENT-MSGID     PIC X(20) VALUE SPACES.
+       01 CURRENT-COUNT     PIC 9(04) VALUE ZEROS.
+       01 TOTAL-RECORDS     PIC 9(08) VALUE ZEROS.
+       01 TOTAL-MESSAGES    PIC 9(08) VALUE ZEROS.
+       01 INCOMPLETE-COUNT  PIC 9(08) VALUE ZEROS.
+       01 DUPLICATE-COUNT   PIC 9(08) VALUE ZEROS.
+       01 EXPECTED-COUNT    PIC 9(08) VALUE ZEROS.
+      *
+       01 COMMAND-LINE-VALUES.
+          05 CL-FILE-DATA-NAME  PIC X(30) VALUE SPACES.
+          05 FILLER PIC X.
+          05 CL-EXPECTED-COUNT  PIC 9(08) VALUE ZEROS.
+      *    CL-EXPECTED-COUNT : NUMBER OF MESSAGES PRODUCER PUBLISHED
+      *    FOR THE BATCH BEING RECONCILED (ITS COUNTER/MSGCOUNTER).
+      *
+       01  FILLER PIC X(050)
+                  VALUE  'PGM-RECONCIL-WS-FIN'.
+      *
+       LINKAGE SECTION.
+      *
+      *---------------------------------------------------------------*
+      *               P R O C E D U R E   D I V I S I O N             *
+      *---------------------------------------------------------------*
+      *
+       PROCEDURE DIVISION.
+      *
+       1000-MAIN.
+      *
+           ACCEPT COMMAND-LINE-VALUES FROM COMMAND-LINE.
+           DISPLAY 'COMMAND-LINE-VALUES is : '
+                    COMMAND-LINE-VALUES
+      *
+           IF CL-FILE-DATA-NAME = SPACES THEN
+              DISPLAY 'RECONCIL - NO FILE-DATA NAME GIVEN, ENDING RUN'
+              STOP RUN
+           END-IF
+           MOVE CL-FILE-DATA-NAME TO WS-FILE-DATA-NAME
+           MOVE CL-EXPECTED-COUNT TO EXPECTED-COUNT
+           DISPLAY 'RECONCIL - RECONCILING FILE : ' WS-FILE-DATA-NAME
+           DISPLAY 'RECONCIL - EXPECTED MESSAGES : ' EXPECTED-COUNT
+      *
+           OPEN OUTPUT RECON-RPT
+           IF FS-RECON-RPT <> '00' THEN
+              DISPLAY 'RECON-RPT ACCESS ERROR - STATUS IS : '
+                      FS-RECON-RPT
+              STOP RUN
+           END-IF
+      *
+           PERFORM 2000-INIT
+              THRU 2000-INIT-EXIT.
+      *
+           PERFORM 3000-END.
+      *
+       2000-INIT.
+      *
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-MSGID
+               USING FILE-DATA
+               GIVING SORTED-FILE
+      *
+           IF SORT-RETURN NOT = 0 THEN
+              DISPLAY 'RECONCIL - SORT ERROR, SORT-RETURN IS : '
+                      SORT-RETURN
+              PERFORM 3000-END
+           END-IF.
+      *
+           OPEN INPUT SORTED-FILE
+           IF FS-SORTED-FILE <> '00' THEN
+              DISPLAY 'SORTED-FILE ACCESS ERROR - STATUS IS : '
+                      FS-SORTED-FILE
+              PERFORM 3000-END
+           END-IF.
+      *
+           SET NEOF TO TRUE
+           PERFORM 2100-READ-SORTED THRU 2100-READ-SORTED-EXIT.
+           PERFORM 2200-CONTROL-BREAK
+                   THRU 2200-CONTROL-BREAK-EXIT
+                   UNTIL EOF.
+      *
+           IF CURRENT-MSGID NOT = SPACES THEN
+              PERFORM 2300-EVALUATE-GROUP THRU 2300-EVALUATE-GROUP-EXIT
+           END-IF.
+      *
+           CLOSE SORTED-FILE.
+      *
+           PERFORM 2400-WRITE-SUMMARY THRU 2400-WRITE-SUMMARY-EXIT.
+      *
+       2000-INIT-EXIT.
+           EXIT.
+      *
+       2100-READ-SORTED.
+      *
+           READ SORTED-FILE
+               AT END
+                  SET EOF TO TRUE
+               NOT AT END
+                  ADD 1 TO TOTAL-RECORDS
+           END-READ.
+      *
+       2100-READ-SORTED-EXIT.
+           EXIT.
+      *
+       2200-CONTROL-BREAK.
+      *
+           IF SO-MSGID NOT = CURRENT-MSGID THEN
+              IF CURRENT-MSGID NOT = SPACES THEN
+                 PERFORM 2300-EVALUATE-GROUP
+                         THRU 2300-EVALUATE-GROUP-EXIT
+              END-IF
+              MOVE SO-MSGID TO CURRENT-MSGID
+              MOVE 1        TO CURRENT-COUNT
+           ELSE
+              ADD 1 TO CURRENT-COUNT
+           END-IF.
+      *
+           PERFORM 2100-READ-SORTED THRU 2100-READ-SORTED-EXIT.
+      *
+       2200-CONTROL-BREAK-EXIT.
+           EXIT.
+      *
+       2300-EVALUATE-GROUP.
+      *
+           ADD 1 TO TOTAL-MESSAGES.
+           EVALUATE TRUE
+              WHEN CURRENT-COUNT = 1
+                 CONTINUE
+              WHEN CURRENT-COUNT < 1
+                 ADD 1 TO INCOMPLETE-COUNT
+                 MOVE SPACES TO RECON-RPT-RECORD
+                 STRING 'INCOMPLETE MESSAGE-ID : ' DELIMITED BY SIZE
+                        CURRENT-MSGID               DELIMITED BY SIZE
+                   INTO RECON-RPT-RECORD
+                 WRITE RECON-RPT-RECORD
+              WHEN OTHER
+                 ADD 1 TO DUPLICATE-COUNT
+                 MOVE SPACES TO RECON-RPT-RECORD
+                 STRING 'DUPLICATED MESSAGE-ID : ' DELIMITED BY SIZE
+                        CURRENT-MSGID               DELIMITED BY SIZE
+                        ' COUNT : '                 DELIMITED BY SIZE
+                        CURRENT-COUNT                DELIMITED BY SIZE
+                   INTO RECON-RPT-RECORD
+                 WRITE RECON-RPT-RECORD
+           END-EVALUATE.
+      *
+       2300-EVALUATE-GROUP-EXIT.
+           EXIT.
+      *
+       2400-WRITE-SUMMARY.
+      *
+           MOVE SPACES TO RECON-RPT-RECORD
+           STRING 'TOTAL FILE-DATA RECORDS  : ' DELIMITED BY SIZE
+                  TOTAL-RECORDS                 DELIMITED BY SIZE
+             INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+      *
+           MOVE SPACES TO RECON-RPT-RECORD
+           STRING 'DISTINCT MESSAGES SEEN   : ' DELIMITED BY SIZE
+                  TOTAL-MESSAGES                DELIMITED BY SIZE
+             INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+      *
+           MOVE SPACES TO RECON-RPT-RECORD
+           STRING 'EXPECTED MESSAGES        : ' DELIMITED BY SIZE
+                  EXPECTED-COUNT                DELIMITED BY SIZE
+             INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+      *
+           MOVE SPACES TO RECON-RPT-RECORD
+           STRING 'INCOMPLETE MESSAGE COUNT : ' DELIMITED BY SIZE
+                  INCOMPLETE-COUNT              DELIMITED BY SIZE
+             INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+      *
+           MOVE SPACES TO RECON-RPT-RECORD
+           STRING 'DUPLICATED MESSAGE COUNT : ' DELIMITED BY SIZE
+                  DUPLICATE-COUNT               DELIMITED BY SIZE
+             INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+      *
+           IF TOTAL-MESSAGES = EXPECTED-COUNT AND
+              INCOMPLETE-COUNT = 0 AND DUPLICATE-COUNT = 0 THEN
+              MOVE 'RECONCILIATION RESULT    : CLEAN'
+                   TO RECON-RPT-RECORD
+           ELSE
+              MOVE 'RECONCILIATION RESULT    : MISMATCH'
+                   TO RECON-RPT-RECORD
+           END-IF
+           WRITE RECON-RPT-RECORD.
+      *
+           DISPLAY 'RECONCIL - TOTAL RECORDS      : ' TOTAL-RECORDS
+           DISPLAY 'RECONCIL - DISTINCT MESSAGES  : ' TOTAL-MESSAGES
+           DISPLAY 'RECONCIL - EXPECTED MESSAGES  : ' EXPECTED-COUNT
+           DISPLAY 'RECONCIL - INCOMPLETE COUNT   : ' INCOMPLETE-COUNT
+           DISPLAY 'RECONCIL - DUPLICATE COUNT    : ' DUPLICATE-COUNT.
+      *
+       2400-WRITE-SUMMARY-EXIT.
+           EXIT.
+      *
+       3000-END.
+      *
+           CLOSE RECON-RPT.
+           STOP RUN.
