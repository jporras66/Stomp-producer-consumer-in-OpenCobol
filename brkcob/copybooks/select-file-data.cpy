@@ -0,0 +1,9 @@
+      *---------------------------------------------------------------*
+      *    SELECT FOR FILE-DATA - CONSUMER OUTPUT FILE                *
+      *    ASSIGNED DYNAMICALLY TO WS-FILE-DATA-NAME SO EACH RUN'S    *
+      *    OUTPUT IS DATE-STAMPED RATHER THAN OVERWRITING YESTERDAY'S *
+      *---------------------------------------------------------------*
+           SELECT FILE-DATA
+               ASSIGN TO DYNAMIC WS-FILE-DATA-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FILE-DATA.
